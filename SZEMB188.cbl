@@ -14,6 +14,17 @@
       * NO VERSAO DATA       RESPONSAVEL      ALTERACAO                *
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
+V.3   * VERSAO  : 003
+      * MOTIVO  : PARAMETRIZACAO POR PRODUTO/ACOPLADO, GENERALIZACAO DO
+      *           ACOPLADO PARA QUALQUER ASSISTENCIA ATIVA, CONTAGEM DE
+      *           CANCELAMENTO/REATIVACAO NO TRAILLER, CHECKPOINT/RESTART
+      *           E RELATORIO GERENCIAL DE CONFERENCIA
+      * JAZZ    : 441629
+      * DATA    : 09/08/2026
+      * NOME    : DIOGO MATHEUS
+      * MARCADOR: V.3
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
 V.2   * VERSAO  : 002
       * MOTIVO  : AJUSTE NO ENVIO DT INICIO/FIM DE VIGENCIA DO CONTRATO
       * JAZZ    : 441629
@@ -37,6 +48,7 @@ V.1   * VERSAO  : 001
        FILE-CONTROL.
       *
            SELECT ARQTEMP1       ASSIGN TO ARQTEMP1.
+           SELECT RELATOR1       ASSIGN TO RELATOR1.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -46,6 +58,12 @@ V.1   * VERSAO  : 001
             RECORDING MODE       IS  F
             RECORD    CONTAINS   520 CHARACTERS.
        01   REG-ARQTEMP1             PIC  X(520).
+      *
+       FD   RELATOR1
+            LABEL     RECORD     IS  OMITTED
+            RECORDING MODE       IS  F
+            RECORD    CONTAINS   132 CHARACTERS.
+       01   REG-RELATOR1             PIC  X(132).
       ******************************************************************
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -58,6 +76,7 @@ V.1   * VERSAO  : 001
        77 W-LABEL                    PIC  X(005) VALUE SPACES.
        77 W-CALL                     PIC  X(008) VALUE SPACES.
        77 W-OPEN-ARQ                 PIC  X(003) VALUE 'NAO'.
+       77 W-OPEN-RELATOR             PIC  X(003) VALUE 'NAO'.
        77 W-FIM-CERTIF               PIC  X(003) VALUE SPACES.
        77 W-FIM-PACTUANTE            PIC  X(003) VALUE SPACES.
        77 W-ATUAL-OBJ-ACOP           PIC  9(009) VALUE ZEROS.
@@ -89,10 +108,20 @@ V.1   * VERSAO  : 001
        77 W-QTD-COMPRA1              PIC  9(008) VALUE ZEROS.
        77 W-QTD-COMPRA2              PIC  9(008) VALUE ZEROS.
        77 W-QTD-CANCEL               PIC  9(008) VALUE ZEROS.
+       77 W-QTD-REATIV               PIC  9(008) VALUE ZEROS.
        77 WS-DT-REF                  PIC  X(010) VALUE SPACES.
        77 WS-DT-INI                  PIC  X(010) VALUE SPACES.
        77 WS-DT-FIM                  PIC  X(010) VALUE SPACES.
 
+      *----------------------------------------------------------------*
+      * --- CONTROLE DE RESTART/CHECKPOINT
+      *----------------------------------------------------------------*
+       77 W-COD-PROGRAMA-CKPT        PIC  X(008) VALUE 'SZEMB188'.
+       77 W-QTD-CHECKPOINT           PIC  9(005) VALUE 00500.
+       77 W-CONT-CHECKPOINT          PIC  9(005) VALUE ZEROS.
+       77 W-RESTART                  PIC  X(003) VALUE 'NAO'.
+          88 W-RESTART-SIM           VALUE 'SIM'.
+
       *----------------------------------------------------------------*
       * --- AREAS DE EDICAO
       *----------------------------------------------------------------*
@@ -116,6 +145,17 @@ V.1   * VERSAO  : 001
        01 H-DTA-INI-VIGENCIA-ATUAL   PIC  X(010).
        01 H-DTA-INI-VIGENCIA-ORIG    PIC  X(010).
        01 H-DTA-FIM-CARENCIA-ORIG    PIC  X(010).
+       01 H-CKPT-NUM-CONTRATO-TERC   PIC S9(18) COMP-3.
+       01 H-CKPT-SEQ-ACOPLADO        PIC S9(09) COMP.
+       01 H-CKPT-QTD-INCL            PIC S9(09) COMP.
+       01 H-CKPT-QTD-ALTE            PIC S9(09) COMP.
+       01 H-CKPT-QTD-CANC            PIC S9(09) COMP.
+       01 H-CKPT-QTD-REAT            PIC S9(09) COMP.
+       01 H-CKPT-QTD-GRAVADOS        PIC S9(09) COMP.
+       01 H-CKPT-QTD-LIDOS-CERT-COMP PIC S9(09) COMP.
+       01 H-CKPT-QTD-LIDOS-CERT-PACT PIC S9(09) COMP.
+       01 H-CKPT-SEQ-REGISTRO        PIC S9(09) COMP.
+       01 H-CKPT-DAD-RELATORIO       PIC  X(7803).
 
       *----------------------------------------------------------------*
       * VARIAVEIS INDICADORAS DE NULO
@@ -175,6 +215,34 @@ V.1   * VERSAO  : 001
           03 FTM01-T-QTD-REAT        PIC  9(005) VALUE ZEROS.
           03 FTM01-T-FILLER          PIC  X(490) VALUE SPACES.
 
+      *----------------------------------------------------------------*
+      *--- RELATORIO DE CONFERENCIA (LEGIVEL) POR PRODUTO/ACOPLADO
+      *----------------------------------------------------------------*
+       01 W-TAB-RELATORIO.
+          03 W-REL-QTDE              PIC  9(003) VALUE ZEROS.
+          03 W-REL-ITEM OCCURS 200 TIMES INDEXED BY W-REL-IDX.
+             05 W-REL-COD-PROD-ACOPLADO  PIC 9(009).
+             05 W-REL-COD-PRODUTO        PIC 9(006).
+             05 W-REL-QTD-CERTIF         PIC 9(008).
+             05 W-REL-QTD-PACTUANTE      PIC 9(008).
+             05 W-REL-QTD-GRAVADO        PIC 9(008).
+
+      *--- VISAO ALFANUMERICA DA TABELA PARA GRAVAR/RESTAURAR VIA
+      *--- CHECKPOINT (SZ_CONTROLE_JOB.DAD_RELATORIO)
+       01 W-TAB-RELATORIO-X REDEFINES W-TAB-RELATORIO PIC X(7803).
+
+       01 W-REL-LINHA-DETALHE.
+          03 W-REL-L-COD-PROD-ACOPLADO PIC  ZZZZZZZZ9.
+          03 FILLER                   PIC  X(003) VALUE SPACES.
+          03 W-REL-L-COD-PRODUTO      PIC  ZZZZZ9.
+          03 FILLER                   PIC  X(006) VALUE SPACES.
+          03 W-REL-L-QTD-CERTIF       PIC  ZZZZZZZ9.
+          03 FILLER                   PIC  X(006) VALUE SPACES.
+          03 W-REL-L-QTD-PACTUANTE    PIC  ZZZZZZZ9.
+          03 FILLER                   PIC  X(006) VALUE SPACES.
+          03 W-REL-L-QTD-GRAVADO      PIC  ZZZZZZZ9.
+          03 FILLER                   PIC  X(043) VALUE SPACES.
+
       *----------------------------------------------------------------*
       *--- AREA DO ARQUIVO DE PARAMETROS
       *----------------------------------------------------------------*
@@ -306,19 +374,65 @@ V.2        DISPLAY 'SZEMB188 - VERSAO 002 - INICIOU PROCESSAMENTO EM: '
            DISPLAY 'PROCESSAMENTO PARA GERAR ARQUIVO PARA A TEMPO.'
 
            INITIALIZE W-SEQ-REGISTRO
+                      SZEMB188-PARAMETROS
+
+           ACCEPT SZEMB188-PARAMETROS   FROM SYSIN
+
+           DISPLAY 'PARM COD-PRODUTO  = ' SZEMB188-COD-PRODUTO
+           DISPLAY 'PARM COD-ACOPLADO = ' SZEMB188-COD-ACOPLADO
+           DISPLAY 'PARM TRACE        = ' SZEMB188-TRACE
 
            PERFORM P1200-INICIALIZAR-MONITORACAO
 
-           OPEN OUTPUT ARQTEMP1
+           PERFORM DB005-LER-CHECKPOINT
+
+           IF W-RESTART-SIM
+              OPEN EXTEND ARQTEMP1
+              MOVE H-CKPT-QTD-INCL       TO W-QTD-COMPRA1
+              MOVE H-CKPT-QTD-ALTE       TO W-QTD-COMPRA2
+              MOVE H-CKPT-QTD-CANC       TO W-QTD-CANCEL
+              MOVE H-CKPT-QTD-REAT       TO W-QTD-REATIV
+              MOVE H-CKPT-QTD-GRAVADOS   TO W-TOT-GRAVADOS
+              MOVE H-CKPT-QTD-LIDOS-CERT-COMP TO W-TOT-LIDOS-CERT-COMP
+              MOVE H-CKPT-QTD-LIDOS-CERT-PACT TO W-TOT-LIDOS-CERT-PACT
+              MOVE H-CKPT-SEQ-REGISTRO   TO W-SEQ-REGISTRO
+              MOVE H-CKPT-DAD-RELATORIO  TO W-TAB-RELATORIO-X
+              DISPLAY W-PROGRAMA '- RETOMANDO PROCESSAMENTO (RESTART) '
+                      'A PARTIR DE CONTRATO_TERC='
+                      H-CKPT-NUM-CONTRATO-TERC
+                      ' SEQ_ACOPLADO=' H-CKPT-SEQ-ACOPLADO
+           ELSE
+              OPEN OUTPUT ARQTEMP1
+           END-IF
            MOVE 'SIM'                    TO W-OPEN-ARQ
 
            MOVE +2147483647              TO W-INTEGER-VALOR-MAX
 
-           MOVE 0                        TO H-COD-PRODUTO-MIN
-           MOVE W-INTEGER-VALOR-MAX      TO H-COD-PRODUTO-MAX
+      *    --- SE NAO INFORMADO NA PARAMETROS, PROCESSA A FAIXA TODA
+           IF SZEMB188-COD-PRODUTO = ZEROS
+              MOVE 0                     TO H-COD-PRODUTO-MIN
+              MOVE W-INTEGER-VALOR-MAX   TO H-COD-PRODUTO-MAX
+           ELSE
+              MOVE SZEMB188-COD-PRODUTO  TO H-COD-PRODUTO-MIN
+              MOVE SZEMB188-COD-PRODUTO  TO H-COD-PRODUTO-MAX
+           END-IF
 
-           MOVE 0                        TO H-COD-ACOPLADO-MIN
-           MOVE W-INTEGER-VALOR-MAX      TO H-COD-ACOPLADO-MAX
+      *    --- ARQTEMP1 GRAVA UM UNICO CABECALHO/TRAILLER POR EXECUCAO,
+      *    --- ENTAO O ACOPLADO PRECISA SER UNICO (NAO HA SEGMENTACAO
+      *    --- DE ARQUIVO POR FORNECEDOR) - EXIGE COD-ACOPLADO INFORMADO
+           IF SZEMB188-COD-ACOPLADO = ZEROS
+              INITIALIZE W-MENSAGEM-ERRO
+              STRING 'PARM COD-ACOPLADO NAO INFORMADO. ARQTEMP1 GRAVA '
+                     'UM UNICO CABECALHO/TRAILLER POR EXECUCAO - '
+                DELIMITED BY SIZE INTO W-MENSAGEM-ERRO(001:80)
+              STRING 'INFORME UM COD_ACOPLADO ESPECIFICO (UMA EXECUCAO '
+                     'POR FORNECEDOR).'
+                DELIMITED BY SIZE INTO W-MENSAGEM-ERRO(081:80)
+              GO TO P9994-FIM-ANORMAL
+           END-IF
+
+           MOVE SZEMB188-COD-ACOPLADO    TO H-COD-ACOPLADO-MIN
+           MOVE SZEMB188-COD-ACOPLADO    TO H-COD-ACOPLADO-MAX
 
            EXEC SQL
                 SELECT CURRENT DATE   - 1 MONTH
@@ -402,6 +516,8 @@ V.2        DISPLAY 'SZEMB188 - VERSAO 002 - INICIOU PROCESSAMENTO EM: '
                    'CR_CERTIF_COMPRA AS '  FUNCTION CURRENT-DATE
 
            PERFORM UNTIL W-FIM-CERTIF = 'SIM'
+      *      --- ACUMULA RELATORIO DE CONFERENCIA
+             PERFORM P2830-ACUMULA-CERTIFICADO
       *      --- ACESSA PACTUANTE
              PERFORM DB030-ABRIR-PACTUANTE
              PERFORM DB040-LER-PACTUANTE
@@ -447,6 +563,13 @@ V.2        DISPLAY 'SZEMB188 - VERSAO 002 - INICIOU PROCESSAMENTO EM: '
       *        --- ACESSA PROXIMO PACTUANTE
                PERFORM DB040-LER-PACTUANTE
              END-PERFORM
+
+      *      --- CONTROLE DE CHECKPOINT/RESTART
+             ADD 1                        TO W-CONT-CHECKPOINT
+             IF W-CONT-CHECKPOINT >= W-QTD-CHECKPOINT
+                PERFORM P2850-GRAVA-CHECKPOINT
+             END-IF
+
       *      --- PROXIMO CERTIFICADO
              PERFORM DB020-FETCH-CERT-COMPRA
            END-PERFORM
@@ -594,11 +717,19 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
            PERFORM PMONITOR-GRAVA-ARQUIVOS
       *    -------------------------------------------------------------
 
-           IF SZ043-IND-ENVIO = 'I'
+           EVALUATE SZ043-IND-ENVIO
+           WHEN 'I'
               ADD   1                    TO W-QTD-COMPRA1
-           ELSE
+           WHEN 'C'
+              ADD   1                    TO W-QTD-CANCEL
+           WHEN 'R'
+              ADD   1                    TO W-QTD-REATIV
+           WHEN OTHER
               ADD   1                    TO W-QTD-COMPRA2
-           END-IF
+           END-EVALUATE
+
+      *    --- ACUMULA RELATORIO DE CONFERENCIA
+           PERFORM P2831-ACUMULA-DETALHE
            .
       *P2810-GRAVA-DETALHE-EXIT. EXIT.
 
@@ -610,8 +741,11 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
            MOVE W-QTD-COMPRA1            TO FTM01-T-QTD-INCL
            MOVE W-QTD-COMPRA2            TO FTM01-T-QTD-ALTE
            MOVE W-QTD-CANCEL             TO FTM01-T-QTD-CANC
+           MOVE W-QTD-REATIV             TO FTM01-T-QTD-REAT
            COMPUTE FTM01-T-QTD-REG = FTM01-T-QTD-INCL
+                                      + FTM01-T-QTD-ALTE
                                       + FTM01-T-QTD-CANC
+                                      + FTM01-T-QTD-REAT
 
            WRITE REG-ARQTEMP1 FROM FTM01-T-REG-TRAILLER
       *    -------------------------------------------------------------
@@ -629,6 +763,176 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
            .
       *P2820-GRAVA-TRAILLER-EXIT. EXIT.
 
+      *----------------------------------------------------------------*
+       P2850-GRAVA-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *--- GRAVA O CHECKPOINT A CADA W-QTD-CHECKPOINT CERTIFICADOS
+      *--- PROCESSADOS E FAZ COMMIT, LIBERANDO O LOG DE UNIDADE DE
+      *--- TRABALHO SEM PERDER A POSICAO DO CURSOR (WITH HOLD)
+      *----------------------------------------------------------------*
+           MOVE 'P2850'                  TO W-LABEL
+
+           MOVE SZ012-NUM-CONTRATO-TERC  TO H-CKPT-NUM-CONTRATO-TERC
+           MOVE SZ115-SEQ-ACOPLADO       TO H-CKPT-SEQ-ACOPLADO
+           MOVE W-QTD-COMPRA1            TO H-CKPT-QTD-INCL
+           MOVE W-QTD-COMPRA2            TO H-CKPT-QTD-ALTE
+           MOVE W-QTD-CANCEL             TO H-CKPT-QTD-CANC
+           MOVE W-QTD-REATIV             TO H-CKPT-QTD-REAT
+           MOVE W-TOT-GRAVADOS           TO H-CKPT-QTD-GRAVADOS
+           MOVE W-TOT-LIDOS-CERT-COMP    TO H-CKPT-QTD-LIDOS-CERT-COMP
+           MOVE W-TOT-LIDOS-CERT-PACT    TO H-CKPT-QTD-LIDOS-CERT-PACT
+           MOVE W-SEQ-REGISTRO           TO H-CKPT-SEQ-REGISTRO
+           MOVE W-TAB-RELATORIO-X        TO H-CKPT-DAD-RELATORIO
+
+           PERFORM DB910-GRAVA-CHECKPOINT
+
+           PERFORM DB900-EXECUTA-COMMIT
+
+           MOVE ZEROS                    TO W-CONT-CHECKPOINT
+           .
+      *P2850-GRAVA-CHECKPOINT-EXIT. EXIT.
+
+      *----------------------------------------------------------------*
+       P2830-ACUMULA-CERTIFICADO.
+      *----------------------------------------------------------------*
+      *--- ACUMULA CONTAGEM DE CERTIFICADOS LIDOS POR GRUPO DE
+      *--- PRODUTO/ACOPLADO PARA O RELATORIO DE CONFERENCIA
+      *----------------------------------------------------------------*
+           MOVE 'P2830'                  TO W-LABEL
+
+           PERFORM P2840-LOCALIZA-GRUPO-RELATORIO
+
+           ADD 1                         TO W-REL-QTD-CERTIF(W-REL-IDX)
+           .
+      *P2830-ACUMULA-CERTIFICADO-EXIT. EXIT.
+
+      *----------------------------------------------------------------*
+       P2831-ACUMULA-DETALHE.
+      *----------------------------------------------------------------*
+      *--- ACUMULA CONTAGEM DE PACTUANTES PROCESSADOS E DE REGISTROS
+      *--- GRAVADOS POR GRUPO DE PRODUTO/ACOPLADO PARA O RELATORIO
+      *--- DE CONFERENCIA
+      *----------------------------------------------------------------*
+           MOVE 'P2831'                  TO W-LABEL
+
+           PERFORM P2840-LOCALIZA-GRUPO-RELATORIO
+
+           ADD 1                    TO W-REL-QTD-PACTUANTE(W-REL-IDX)
+           ADD 1                    TO W-REL-QTD-GRAVADO(W-REL-IDX)
+           .
+      *P2831-ACUMULA-DETALHE-EXIT. EXIT.
+
+      *----------------------------------------------------------------*
+       P2840-LOCALIZA-GRUPO-RELATORIO.
+      *----------------------------------------------------------------*
+      *--- LOCALIZA, NA TABELA EM MEMORIA, O GRUPO DE PRODUTO/ACOPLADO
+      *--- CORRESPONDENTE AO CERTIFICADO CORRENTE, CRIANDO UM NOVO
+      *--- GRUPO NA TABELA QUANDO AINDA NAO EXISTIR
+      *----------------------------------------------------------------*
+           MOVE 'P2840'                  TO W-LABEL
+
+           SET W-REL-IDX                 TO 1
+
+           PERFORM VARYING W-REL-IDX FROM 1 BY 1
+                     UNTIL W-REL-IDX > W-REL-QTDE
+              IF W-REL-COD-PROD-ACOPLADO(W-REL-IDX) =
+                    SZ098-COD-PROD-ACOPLADO
+                 AND W-REL-COD-PRODUTO(W-REL-IDX) = SZ011-COD-PRODUTO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF W-REL-IDX > W-REL-QTDE
+              IF W-REL-QTDE < 200
+                 ADD 1                   TO W-REL-QTDE
+                 SET W-REL-IDX           TO W-REL-QTDE
+                 INITIALIZE W-REL-ITEM(W-REL-IDX)
+                 MOVE SZ098-COD-PROD-ACOPLADO TO
+                    W-REL-COD-PROD-ACOPLADO(W-REL-IDX)
+                 MOVE SZ011-COD-PRODUTO  TO W-REL-COD-PRODUTO(W-REL-IDX)
+              ELSE
+      *          --- TABELA CHEIA, ACUMULA NO ULTIMO GRUPO
+                 DISPLAY W-PROGRAMA '- ATENCAO: W-TAB-RELATORIO CHEIA '
+                         '(200 GRUPOS) - PROD_ACOPLADO='
+                         SZ098-COD-PROD-ACOPLADO
+                         ' COD_PRODUTO=' SZ011-COD-PRODUTO
+                         ' SERA SOMADO AO ULTIMO GRUPO DO RELATORIO'
+                 SET W-REL-IDX           TO W-REL-QTDE
+              END-IF
+           END-IF
+           .
+      *P2840-LOCALIZA-GRUPO-RELATORIO-EXIT. EXIT.
+
+      *----------------------------------------------------------------*
+       P2900-GRAVA-RELATORIO.
+      *----------------------------------------------------------------*
+      *--- GERA O RELATORIO GERENCIAL DE CONFERENCIA, LEGIVEL, COM A
+      *--- QUANTIDADE DE CERTIFICADOS LIDOS, PACTUANTES PROCESSADOS E
+      *--- REGISTROS GRAVADOS POR GRUPO DE PRODUTO/ACOPLADO
+      *----------------------------------------------------------------*
+           MOVE 'P2900'                  TO W-LABEL
+
+           OPEN OUTPUT RELATOR1
+           MOVE 'SIM'                    TO W-OPEN-RELATOR
+
+           MOVE SPACES                   TO REG-RELATOR1
+           STRING W-PROGRAMA DELIMITED BY SPACE
+                  ' - RELATORIO DE CONFERENCIA POR PRODUTO/ACOPLADO'
+                                          DELIMITED BY SIZE
+                  '  DATA: ' DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+             INTO REG-RELATOR1
+           WRITE REG-RELATOR1
+
+           MOVE SPACES                   TO REG-RELATOR1
+           WRITE REG-RELATOR1
+
+           MOVE SPACES                   TO REG-RELATOR1
+           STRING 'ACOPLADO'   DELIMITED BY SIZE
+                  '   PRODUTO' DELIMITED BY SIZE
+                  '      CERTIFIC.' DELIMITED BY SIZE
+                  '      PACTUANTE' DELIMITED BY SIZE
+                  '        GRAVADO' DELIMITED BY SIZE
+             INTO REG-RELATOR1
+           WRITE REG-RELATOR1
+
+           MOVE ALL '-'                  TO REG-RELATOR1
+           WRITE REG-RELATOR1
+
+           PERFORM VARYING W-REL-IDX FROM 1 BY 1
+                     UNTIL W-REL-IDX > W-REL-QTDE
+              MOVE W-REL-COD-PROD-ACOPLADO(W-REL-IDX)
+                                         TO W-REL-L-COD-PROD-ACOPLADO
+              MOVE W-REL-COD-PRODUTO(W-REL-IDX)
+                                         TO W-REL-L-COD-PRODUTO
+              MOVE W-REL-QTD-CERTIF(W-REL-IDX)
+                                         TO W-REL-L-QTD-CERTIF
+              MOVE W-REL-QTD-PACTUANTE(W-REL-IDX)
+                                         TO W-REL-L-QTD-PACTUANTE
+              MOVE W-REL-QTD-GRAVADO(W-REL-IDX)
+                                         TO W-REL-L-QTD-GRAVADO
+              WRITE REG-RELATOR1         FROM W-REL-LINHA-DETALHE
+           END-PERFORM
+
+           MOVE ALL '-'                  TO REG-RELATOR1
+           WRITE REG-RELATOR1
+
+           MOVE SPACES                   TO REG-RELATOR1
+           STRING 'TOTAIS   '            DELIMITED BY SIZE
+                  '           '          DELIMITED BY SIZE
+                  W-TOT-LIDOS-CERT-COMP  DELIMITED BY SIZE
+                  '        '             DELIMITED BY SIZE
+                  W-TOT-LIDOS-CERT-PACT  DELIMITED BY SIZE
+                  '        '             DELIMITED BY SIZE
+                  W-TOT-GRAVADOS         DELIMITED BY SIZE
+             INTO REG-RELATOR1
+           WRITE REG-RELATOR1
+
+           CLOSE RELATOR1
+           MOVE 'NAO'                    TO W-OPEN-RELATOR
+           .
+      *P2900-GRAVA-RELATORIO-EXIT. EXIT.
+
       *----------------------------------------------------------------*
        C0010-CALL-SP-SZEMNL01.
       *----------------------------------------------------------------*
@@ -770,6 +1074,63 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
            .
       *C0010-CALL-SP-SZEMNL01-EXIT. EXIT.
 
+      *----------------------------------------------------------------*
+       DB005-LER-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *--- VERIFICA SE EXISTE PONTO DE CHECKPOINT DE UMA EXECUCAO
+      *--- ANTERIOR QUE TENHA PARADO SEM CONCLUIR O MES (RESTART)
+      *----------------------------------------------------------------*
+           MOVE 'DB005'                  TO W-LABEL
+
+           EXEC SQL
+                SELECT NUM_CONTRATO_TERC
+                     , SEQ_ACOPLADO
+                     , QTD_INCL
+                     , QTD_ALTE
+                     , QTD_CANC
+                     , QTD_REAT
+                     , QTD_GRAVADOS
+                     , QTD_LIDOS_CERT_COMP
+                     , QTD_LIDOS_CERT_PACT
+                     , SEQ_REGISTRO
+                     , DAD_RELATORIO
+                  INTO :H-CKPT-NUM-CONTRATO-TERC
+                     , :H-CKPT-SEQ-ACOPLADO
+                     , :H-CKPT-QTD-INCL
+                     , :H-CKPT-QTD-ALTE
+                     , :H-CKPT-QTD-CANC
+                     , :H-CKPT-QTD-REAT
+                     , :H-CKPT-QTD-GRAVADOS
+                     , :H-CKPT-QTD-LIDOS-CERT-COMP
+                     , :H-CKPT-QTD-LIDOS-CERT-PACT
+                     , :H-CKPT-SEQ-REGISTRO
+                     , :H-CKPT-DAD-RELATORIO
+                  FROM SEGUROS.SZ_CONTROLE_JOB
+                 WHERE COD_PROGRAMA = :W-COD-PROGRAMA-CKPT
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 000
+              MOVE 'SIM'                 TO W-RESTART
+           WHEN 100
+              MOVE 'NAO'                 TO W-RESTART
+              MOVE 0                     TO H-CKPT-NUM-CONTRATO-TERC
+                                            H-CKPT-SEQ-ACOPLADO
+                                            H-CKPT-QTD-INCL
+                                            H-CKPT-QTD-ALTE
+                                            H-CKPT-QTD-CANC
+                                            H-CKPT-QTD-REAT
+                                            H-CKPT-QTD-GRAVADOS
+                                            H-CKPT-QTD-LIDOS-CERT-COMP
+                                            H-CKPT-QTD-LIDOS-CERT-PACT
+                                            H-CKPT-SEQ-REGISTRO
+              MOVE SPACES                TO H-CKPT-DAD-RELATORIO
+           WHEN OTHER
+              GO TO P9990-DB2-ERROR
+           END-EVALUATE
+           .
+      *DB005-LER-CHECKPOINT-EXIT. EXIT.
+
       *----------------------------------------------------------------*
        DB010-OPEN-CR-CERT-COMPRA.
       *----------------------------------------------------------------*
@@ -779,7 +1140,7 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
       *--- PEGA TODOS CERTIFICADOS DO PRODUTO PROCESSADO
       *--- NOVOS OU PARCELAS PAGAS PARA COMPRA DA ASSISTENCIA SAF
       *-----------------------------------------------------------------
-           EXEC SQL DECLARE CR_CERTIF_COMPRA CURSOR FOR
+           EXEC SQL DECLARE CR_CERTIF_COMPRA CURSOR WITH HOLD FOR
              SELECT VALUE(SZ012.NUM_CONTRATO_TERC,0) AS NUM_CONTR_TERC
                   , SZ012.DTA_INI_VIG_TERC + 1 MONTH AS DTA_PROX_COBRANC
                   , SZ011.COD_PRODUTO
@@ -823,10 +1184,12 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
              JOIN SEGUROS.SZ_ACOPLADO        SZ072
                ON SZ072.COD_ACOPLADO       = SZ073.COD_ACOPLADO
               AND STA_ACOPLADO             = 'A'
-              AND SZ072.COD_ACOPLADO       = 11
               AND SZ072.COD_TP_ACOPLADO    = 2
+      *--- QUALQUER ACOPLADO DE ASSISTENCIA ATIVO EM SZ_ACOPLADO_ASSIST,
+      *--- NAO SOMENTE A TEMPO ASSIST (COD_ACOPLADO 11)
              JOIN SEGUROS.SZ_ACOPLADO_ASSIST SZ098
                ON SZ098.COD_ACOPLADO       = SZ072.COD_ACOPLADO
+              AND SZ098.STA_ACOPLADO_ASSIST = 'A'
              JOIN SEGUROS.SZ_OBJ_ACOPLADO    SZ115
                ON SZ115.NUM_CONTRATO       = SZ012.NUM_CONTRATO
               AND SZ115.STA_ENVIO          = 'E'
@@ -843,7 +1206,13 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
                                                AND :H-COD-ACOPLADO-MAX
                AND CURRENT_DATE BETWEEN SZ012.DTA_INI_VIG_TERC
                                     AND SZ012.DTA_FIM_VIG_TERC
-             ORDER BY SZ012.NUM_CONTRATO, SZ012.DTA_INI_VIG_TERC
+      *--- RETOMA A PARTIR DO ULTIMO PONTO DE CHECKPOINT (RESTART)
+               AND (VALUE(SZ012.NUM_CONTRATO_TERC,0)
+                                             > :H-CKPT-NUM-CONTRATO-TERC
+                OR (VALUE(SZ012.NUM_CONTRATO_TERC,0)
+                                             = :H-CKPT-NUM-CONTRATO-TERC
+                    AND SZ115.SEQ_ACOPLADO  > :H-CKPT-SEQ-ACOPLADO))
+             ORDER BY SZ012.NUM_CONTRATO_TERC, SZ115.SEQ_ACOPLADO
              WITH UR
            END-EXEC.
 
@@ -959,6 +1328,8 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
                        ' TIME=' FUNCTION CURRENT-DATE
                 DISPLAY 'TOTAIS SAF/CESTA: QTD COMPRA=' W-QTD-COMPRA1
                         ' QTD RE-COMPRA=' W-QTD-COMPRA2
+                        ' QTD CANCEL=' W-QTD-CANCEL
+                        ' QTD REATIV=' W-QTD-REATIV
              END-IF
 
              MOVE SZ012-NUM-CONTRATO-TERC
@@ -1261,6 +1632,16 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
       *----------------------------------------------------------------
       *    --- ROTINA DE FINALIZACAO E ESTATISTICA DO PROGRAMA
            MOVE 'P9000'                  TO W-LABEL
+
+      *    --- MES CONCLUIDO COM SUCESSO, REMOVE O CHECKPOINT
+           EXEC SQL
+                DELETE FROM SEGUROS.SZ_CONTROLE_JOB
+                 WHERE COD_PROGRAMA = :W-COD-PROGRAMA-CKPT
+           END-EXEC
+
+           IF SQLCODE NOT = 000 AND SQLCODE NOT = 100
+              GO TO P9990-DB2-ERROR
+           END-IF
            .
       *P9000-FINALIZA-EXIT. EXIT.
 
@@ -1291,6 +1672,73 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
            .
       *DB905-EXECUTA-ROLLBACK-EXIT. EXIT.
 
+      *----------------------------------------------------------------*
+       DB910-GRAVA-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *--- GRAVA/ATUALIZA O PONTO DE CHECKPOINT (UPDATE, SENAO EXISTIR
+      *--- A LINHA AINDA, INSERT) PARA PERMITIR RETOMAR O PROCESSAMENTO
+      *----------------------------------------------------------------*
+           MOVE 'DB910'                  TO W-LABEL
+
+           EXEC SQL
+                UPDATE SEGUROS.SZ_CONTROLE_JOB
+                   SET NUM_CONTRATO_TERC = :H-CKPT-NUM-CONTRATO-TERC
+                     , SEQ_ACOPLADO      = :H-CKPT-SEQ-ACOPLADO
+                     , QTD_INCL          = :H-CKPT-QTD-INCL
+                     , QTD_ALTE          = :H-CKPT-QTD-ALTE
+                     , QTD_CANC          = :H-CKPT-QTD-CANC
+                     , QTD_REAT          = :H-CKPT-QTD-REAT
+                     , QTD_GRAVADOS      = :H-CKPT-QTD-GRAVADOS
+                     , QTD_LIDOS_CERT_COMP = :H-CKPT-QTD-LIDOS-CERT-COMP
+                     , QTD_LIDOS_CERT_PACT = :H-CKPT-QTD-LIDOS-CERT-PACT
+                     , SEQ_REGISTRO      = :H-CKPT-SEQ-REGISTRO
+                     , DAD_RELATORIO     = :H-CKPT-DAD-RELATORIO
+                     , DTH_ATUALIZACAO   = CURRENT TIMESTAMP
+                 WHERE COD_PROGRAMA = :W-COD-PROGRAMA-CKPT
+           END-EXEC
+
+           EVALUATE SQLCODE
+           WHEN 000
+              CONTINUE
+           WHEN 100
+              EXEC SQL
+                   INSERT INTO SEGUROS.SZ_CONTROLE_JOB
+                          ( COD_PROGRAMA
+                          , NUM_CONTRATO_TERC
+                          , SEQ_ACOPLADO
+                          , QTD_INCL
+                          , QTD_ALTE
+                          , QTD_CANC
+                          , QTD_REAT
+                          , QTD_GRAVADOS
+                          , QTD_LIDOS_CERT_COMP
+                          , QTD_LIDOS_CERT_PACT
+                          , SEQ_REGISTRO
+                          , DAD_RELATORIO
+                          , DTH_ATUALIZACAO )
+                   VALUES ( :W-COD-PROGRAMA-CKPT
+                          , :H-CKPT-NUM-CONTRATO-TERC
+                          , :H-CKPT-SEQ-ACOPLADO
+                          , :H-CKPT-QTD-INCL
+                          , :H-CKPT-QTD-ALTE
+                          , :H-CKPT-QTD-CANC
+                          , :H-CKPT-QTD-REAT
+                          , :H-CKPT-QTD-GRAVADOS
+                          , :H-CKPT-QTD-LIDOS-CERT-COMP
+                          , :H-CKPT-QTD-LIDOS-CERT-PACT
+                          , :H-CKPT-SEQ-REGISTRO
+                          , :H-CKPT-DAD-RELATORIO
+                          , CURRENT TIMESTAMP )
+              END-EXEC
+              IF SQLCODE NOT = 000
+                 GO TO P9990-DB2-ERROR
+              END-IF
+           WHEN OTHER
+              GO TO P9990-DB2-ERROR
+           END-EVALUATE
+           .
+      *DB910-GRAVA-CHECKPOINT-EXIT. EXIT.
+
       *-----------------------------------------------------------------
       * PMONPR01 - BOOK COM OS PARAGRAFOS PARA PROCESSAR A MONITORACAO
       *            DE ARQUIVOS
@@ -1414,6 +1862,8 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
                                                    W-TOT-LIDOS-CERT-PACT
            DISPLAY 'QTD COMPRA SAF/CESTA            = ' W-QTD-COMPRA1
            DISPLAY 'QTD RE-COMPRA SAF/CESTA         = ' W-QTD-COMPRA2
+           DISPLAY 'QTD CANCELAMENTO SAF/CESTA      = ' W-QTD-CANCEL
+           DISPLAY 'QTD REATIVACAO SAF/CESTA        = ' W-QTD-REATIV
            DISPLAY 'QTD INCLUIDO OBJ_ACOPLADO       = ' W-ATUAL-OBJ-ACOP
            DISPLAY 'QTD INCLUIDO OBJ_ACOPL_ASSIST   = '
                                                    W-ATUAL-OBJ-ACOP-ASS
@@ -1423,6 +1873,9 @@ V.2*****   INITIALIZE SZ021-DTA-FIM-VIG-SEG
            DISPLAY ' '
 
            IF W-RETURN-CODE = 0
+      *       --- GERA O RELATORIO GERENCIAL DE CONFERENCIA
+              PERFORM P2900-GRAVA-RELATORIO
+
               DISPLAY '************************************************'
                       '************************************************'
               DISPLAY W-PROGRAMA '- FIM DE PROCESSAMENTO OK EM  '
