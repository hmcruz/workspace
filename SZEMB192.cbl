@@ -12,6 +12,14 @@
       *----------------------------------------------------------------*
       * NO DATA    RESPONSAVEL         ALTERACAO                       *
       *----------------------------------------------------------------*
+      * 3 09/08/2026 DIOGO MATHEUS    RESTART/CHECKPOINT, VALIDACAO    *
+      *               DE CAMPOS EM COBOL COM DESVIO PARA               *
+      *               SZ_MOV_CRITICA, CONTADORES DE GRAVACAO/          *
+      *               DUPLICADO/REJEITADO, ARQUIVO DE RETORNO PARA     *
+      *               CONTRATO NAO ENCONTRADO E MONITORACAO GE3000B    *
+      *   MOTIVO: JAZZ 441629                                          *
+      *   VERSAO: 3                   PROCURE V.03                     *
+      ******************************************************************
       * 2 10/06/2021 FELIPE TOGAWA    AJUSTE LAYOUT FIES               *
       *   MOTIVO: JAZZ 288841                                          *
       *   VERSAO: 2                   PROCURE V.02                     *
@@ -23,8 +31,18 @@
       *SPECIAL-NAMES.
       *    DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT                   SECTION.
+       FILE-CONTROL.
+      *
+           SELECT ARQRETO1       ASSIGN TO ARQRETO1.
       *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+      *
+       FD   ARQRETO1
+            LABEL     RECORD     IS  OMITTED
+            RECORDING MODE       IS  F
+            RECORD    CONTAINS   080 CHARACTERS.
+       01   REG-ARQRETO1              PIC  X(080).
       *----------------------------------------------------------------*
        WORKING-STORAGE                SECTION.
       *----------------------------------------------------------------*
@@ -74,6 +92,51 @@
        77 WS-FIM-CURSOR1                   PIC S9(004) COMP VALUE +0.
        77 WS-FIM-CURSOR2                   PIC S9(004) COMP VALUE +0.
 
+      *-----------------------------------------------------------------
+      *- ARQUIVO DE RETORNO - CONTRATOS NAO ENCONTRADOS
+      *-----------------------------------------------------------------
+       77 WS-OPEN-ARQRETO                  PIC  X(003) VALUE 'NAO'.
+       01 WS-LINHA-ARQRETO.
+          03  WS-RET-NUM-CONTRATO-TERC     PIC  X(018).
+          03  FILLER                       PIC  X(001) VALUE SPACES.
+          03  WS-RET-NUM-PARCELA           PIC  9(004).
+          03  FILLER                       PIC  X(001) VALUE SPACES.
+          03  WS-RET-SEQ-RECEBIMENTO       PIC  9(009).
+          03  FILLER                       PIC  X(001) VALUE SPACES.
+          03  WS-RET-NUM-ITEM-MOV          PIC  9(009).
+          03  FILLER                       PIC  X(001) VALUE SPACES.
+          03  WS-RET-MOTIVO                PIC  X(036) VALUE
+              'CONTRATO NAO ENCONTRADO'.
+
+      *-----------------------------------------------------------------
+      *- CONTROLE DE RESTART/CHECKPOINT
+      *-----------------------------------------------------------------
+       77 WS-COD-PROGRAMA-CKPT             PIC  X(008) VALUE 'SZEMB192'.
+       77 WS-CONT-COMMIT                   PIC  9(009) VALUE ZEROS.
+       77 WS-RESTART                       PIC  X(003) VALUE 'NAO'.
+          88 WS-RESTART-SIM                VALUE 'SIM'.
+       01 H-CKPT-SEQ-RECEBIMENTO           PIC S9(09) COMP.
+       01 H-CKPT-NUM-ITEM-MOV              PIC S9(09) COMP.
+       01 H-CKPT-CNT-LIDOS1                PIC S9(09) COMP.
+       01 H-CKPT-CNT-LIDOS2                PIC S9(09) COMP.
+       01 H-CKPT-CNT-HEADER                PIC S9(09) COMP.
+       01 H-CKPT-CNT-CONTR-FINANC          PIC S9(09) COMP.
+       01 H-CKPT-CNT-GRAVADOS              PIC S9(09) COMP.
+       01 H-CKPT-CNT-DUPLICADOS            PIC S9(09) COMP.
+       01 H-CKPT-CNT-REJEITADOS            PIC S9(09) COMP.
+       01 H-CKPT-CNT-QT-PREMIO             PIC S9(09) COMP.
+       01 H-CKPT-CNT-NAO-ENCONTRADO        PIC S9(09) COMP.
+       01 H-CKPT-NUM-ITEM-ARQRETO          PIC S9(09) COMP.
+
+      *-----------------------------------------------------------------
+      *- VALIDACAO EM COBOL DO REGISTRO POSICIONAL DO MOVIMENTO FIES
+      *-----------------------------------------------------------------
+       01 H-TXT-CONTD                      PIC  X(120).
+       77 WS-VLR-PREMIO-INT                PIC  9(003).
+       77 WS-VLR-PREMIO-DEC                PIC  9(002).
+       77 WS-VLR-SALDO-INT                 PIC  9(015).
+       77 WS-VLR-SALDO-DEC                 PIC  9(002).
+
       *-----------------------------------------------------------------
       *- DECLARA VARIAVEIS DE TRABALHO - VARIAVEIS PARA EDICAO
       *-----------------------------------------------------------------
@@ -123,6 +186,7 @@
           03  CNT-REJEITADOS               PIC  9(009) VALUE 0.
           03  CNT-CONTR-FINANC             PIC  9(009) VALUE 0.
           03  CNT-QT-PREMIO                PIC  9(009) VALUE ZEROS.
+          03  CNT-NAO-ENCONTRADO           PIC  9(009) VALUE 0.
       *
       *---- AREA COMUM PARA REGISTRAR ERROS
        01  WS-AREA-ERROS-XXX.
@@ -215,42 +279,33 @@
       * SZ_PREVIA_FINAN_HIST
            EXEC SQL INCLUDE SZ251    END-EXEC.
       *----------------------------------------------------------------*
+      * PMONWK01 - BOOK COM A DEFINICAO DE AREA USADAS P/ CALL GE3000B
+      *----------------------------------------------------------------*
+       COPY PMONWK01 REPLACING  ==:GE3000B:==  BY  ==GE3000B==.
+
+      *----------------------------------------------------------------*
+      * PMONLK01 - BOOK COM A DEFINICAO DE LINKAGE P/ CALL DO GE3000B
+      *----------------------------------------------------------------*
+       COPY PMONLK01 REPLACING  ==:GE3000B:==  BY  ==GE3000B==.
+      *----------------------------------------------------------------*
       * CURSOR MOVIMENTO DA PREVIA FINANCEIRO RECEBIDO
       *
            EXEC SQL DECLARE C00 CURSOR WITH HOLD FOR
 V.02          SELECT
 V.02            2                           AS NUM_PES_OPERADOR
 V.02          , 2                           AS NUM_LINHA_PRODUTO
-V.02          , (CASE WHEN SUBSTR(I.TXT_CONTD,15,1) = '0'
-V.02             THEN BIGINT(SUBSTR(I.TXT_CONTD,16,17))
-V.02             ELSE BIGINT(SUBSTR(I.TXT_CONTD,15,18))
-V.02             END)                        AS NUM_CONTRATO_TERC
-V.02          , SMALLINT(SUBSTR(I.TXT_CONTD,33,04))   AS NUM_PARCELA
-V.02          , SUBSTR(I.TXT_CONTD,11,01)   AS IND_FORMA_RECEBIMENTO
-V.02          , I.SEQ_RECEBIMENTO
-V.02          , I.NUM_ITEM_MOV
-V.02          , date(to_date(SUBSTR(I.TXT_CONTD,3,8),'YYYY-MM-DD'))
-V.02                                        AS DTA_MOVIMENTO
-V.02          , SMALLINT(SUBSTR(I.TXT_CONTD,12,03))
-V.02                                        AS COD_BANCO
-V.02          , NULLIF(1,1)                 AS NUM_CONTRATO
-V.02          , FLOAT(substr(I.TXT_CONTD,49,3)||
-V.02              '.'||substr(I.TXT_CONTD,52,2))
-V.02                                        AS VLR_PREMIO
-V.02          ,(CASE WHEN (SUBSTR(I.TXT_CONTD,54,8) = '00000000')
-TGW            THEN date('0001-01-01')
-TGW            ELSE date(to_date(SUBSTR(I.TXT_CONTD,54,8),'YYYY-MM-DD'))
-TGW            END)   AS DTA_VENCIMENTO
-V.02          , FLOAT(substr(I.TXT_CONTD,62,15)||
-V.02              '.'||substr(I.TXT_CONTD,77,2))
-V.02                                        AS VLR_SALDO_DEV
-V.02          , BIGINT(SUBSTR(I.TXT_CONTD,79,14)) AS NUM_CPF
+V.03          , I.SEQ_RECEBIMENTO
+V.03          , I.NUM_ITEM_MOV
+V.03          , I.TXT_CONTD
 V.02          FROM SEGUROS.SZ_MOV_ITEM I
 V.02          JOIN SEGUROS.SZ_MOV_CONTROLE C
 V.02            ON C.SEQ_RECEBIMENTO      = I.SEQ_RECEBIMENTO
 V.02           AND C.NOM_ARQUIVO          = :WS-NOM-ARQUIVO
 V.02           AND C.COD_TP_ARQUIVO       = 'FIN'
-V.02           AND SUBSTR(I.TXT_CONTD,19,1) BETWEEN  '0' AND '9'
+V.03          WHERE (I.SEQ_RECEBIMENTO > :H-CKPT-SEQ-RECEBIMENTO
+V.03             OR (I.SEQ_RECEBIMENTO = :H-CKPT-SEQ-RECEBIMENTO
+V.03                 AND I.NUM_ITEM_MOV > :H-CKPT-NUM-ITEM-MOV))
+V.03          ORDER BY I.SEQ_RECEBIMENTO, I.NUM_ITEM_MOV
            END-EXEC.
       *
       *----------------------------------------------------------------*
@@ -326,7 +381,64 @@ V.02       DISPLAY '* VERSAO 02 - INICIO PROCESSAMENTO EM  '
            DISPLAY '* DATA: ' WS-DT-MOVIMENTO-X10
            DISPLAY '* ARQUIVO: ' WS-NOM-ARQUIVO
            DISPLAY '***********************************'
+
+           PERFORM P1200-INICIALIZAR-MONITORACAO
+              THRU P1200-INICIALIZAR-MONITORACAO-EXIT
+
+           PERFORM DB005-LER-CHECKPOINT
+              THRU DB005-LER-CHECKPOINT-EXIT
+
+           IF WS-RESTART-SIM
+              MOVE H-CKPT-CNT-LIDOS1          TO CNT-LIDOS1
+              MOVE H-CKPT-CNT-LIDOS2          TO CNT-LIDOS2
+              MOVE H-CKPT-CNT-HEADER          TO CNT-HEADER
+              MOVE H-CKPT-CNT-CONTR-FINANC    TO CNT-CONTR-FINANC
+              MOVE H-CKPT-CNT-GRAVADOS        TO CNT-GRAVADOS
+              MOVE H-CKPT-CNT-DUPLICADOS      TO CNT-DUPLICADOS
+              MOVE H-CKPT-CNT-REJEITADOS      TO CNT-REJEITADOS
+              MOVE H-CKPT-CNT-QT-PREMIO       TO CNT-QT-PREMIO
+              MOVE H-CKPT-CNT-NAO-ENCONTRADO  TO CNT-NAO-ENCONTRADO
+              MOVE H-CKPT-NUM-ITEM-ARQRETO    TO WS-NUM-ITEM
+              DISPLAY WS-PROGRAMA '- RETOMANDO PROCESSAMENTO (RESTART) '
+                      'A PARTIR DE SEQ_RECEBIMENTO='
+                      H-CKPT-SEQ-RECEBIMENTO
+                      ' NUM_ITEM_MOV=' H-CKPT-NUM-ITEM-MOV
+           END-IF
+
+      *    --- ARQUIVO DE RETORNO DOS CONTRATOS NAO ENCONTRADOS
+           IF WS-RESTART-SIM
+              OPEN EXTEND ARQRETO1
+           ELSE
+              OPEN OUTPUT ARQRETO1
+           END-IF
+           MOVE 'SIM'                       TO WS-OPEN-ARQRETO
            .
+      *----------------------------------------------------------------*
+       P1200-INICIALIZAR-MONITORACAO.
+      *----------------------------------------------------------------*
+           MOVE 'P1200'                     TO WS-PARAGRAFO
+
+      *    --- INICIALIZA-MONITORACAO ----------------------------------
+           INITIALIZE LK-GE3000B-PARAMETROS
+           MOVE WS-PROGRAMA                 TO LK-GE3000B-COD-PROGRAMA
+                                                LK-GE3000B-COD-USUARIO
+
+           PERFORM PMONITOR-INICIALIZACAO
+
+      *    --- INICIALIZA ARQUIVOS MONITORADOS (GRAVA DADOS DO ARQUIVO)
+           MOVE 'FIN'                       TO LK-GE3000B-COD-TP-ARQUIVO
+           MOVE 'ARQRETO1'                  TO LK-GE3000B-ASSIGN-DDNAME
+           MOVE 'ARQRETO1'                  TO LK-GE3000B-COD-LEIAUTE
+           PERFORM PMONITOR-GRAVA-MONITOR
+
+      *    --- COMITA ATUALIZACOES DA MONITORACAO ------------------
+      *    --- (COMMIT DIRETO: O CHECKPOINT AINDA NAO FOI LIDO NESTE
+      *    ---  PONTO, ENTAO NAO SE USA DB900-EXECUTA-COMMIT AQUI PARA
+      *    ---  NAO GRAVAR UM CHECKPOINT ZERADO POR CIMA DE UM RESTART)
+           EXEC SQL COMMIT END-EXEC
+      *    -------------------------------------------------------------
+           .
+       P1200-INICIALIZAR-MONITORACAO-EXIT. EXIT.
       *----------------------------------------------------------------*
        P1000-CARREGAR-ARQ-FINAN.
       *----------------------------------------------------------------*
@@ -335,26 +447,37 @@ V.02       DISPLAY '* VERSAO 02 - INICIO PROCESSAMENTO EM  '
            PERFORM P1100-MONTA-PREVIA
               THRU P1100-MONTA-PREVIA-EXIT
       *
-           PERFORM DB010-INS-PREVIA-FINAN
-              THRU DB010-INS-PREVIA-FINAN-EXIT
-
-      *    IF WS-TEM-PREVIA = 'SIM'
-      *       DISPLAY '* --------------------------- *'
-      *       DISPLAY '* PREVIA JA EXISTE PARA:   '
-      *       DISPLAY '* SZ250-NUM-PES-OPERADOR  ='
-      *                  SZ250-NUM-PES-OPERADOR
-      *       DISPLAY '* SZ250-NUM-LINHA-PRODUTO ='
-      *                  SZ250-NUM-LINHA-PRODUTO
-      *       DISPLAY '* SZ250-NUM-CONTRATO-TERC ='
-      *                  SZ250-NUM-CONTRATO-TERC
-      *       DISPLAY '* SZ250-NUM-PARCELA       ='
-      *                  SZ250-NUM-PARCELA
-      *       DISPLAY '* SZ250-IND-FORMA-RECEBIMENTO ='
-      *                  SZ250-IND-FORMA-RECEBIMENTO
-      *    END-IF
+           IF WS-REJEITADO = 'N'
+              PERFORM DB010-INS-PREVIA-FINAN
+                 THRU DB010-INS-PREVIA-FINAN-EXIT
+
+      *       IF WS-TEM-PREVIA = 'SIM'
+      *          DISPLAY '* --------------------------- *'
+      *          DISPLAY '* PREVIA JA EXISTE PARA:   '
+      *          DISPLAY '* SZ250-NUM-PES-OPERADOR  ='
+      *                     SZ250-NUM-PES-OPERADOR
+      *          DISPLAY '* SZ250-NUM-LINHA-PRODUTO ='
+      *                     SZ250-NUM-LINHA-PRODUTO
+      *          DISPLAY '* SZ250-NUM-CONTRATO-TERC ='
+      *                     SZ250-NUM-CONTRATO-TERC
+      *          DISPLAY '* SZ250-NUM-PARCELA       ='
+      *                     SZ250-NUM-PARCELA
+      *          DISPLAY '* SZ250-IND-FORMA-RECEBIMENTO ='
+      *                     SZ250-IND-FORMA-RECEBIMENTO
+      *       END-IF
       *
-           PERFORM DB020-INS-PREVIA-HIST
-              THRU DB020-INS-PREVIA-HIST-EXIT
+              IF WS-TEM-PREVIA = 'NAO'
+                 PERFORM DB020-INS-PREVIA-HIST
+                    THRU DB020-INS-PREVIA-HIST-EXIT
+              END-IF
+           END-IF
+
+      *    --- CONTROLE DE CHECKPOINT/RESTART
+           ADD 1                         TO WS-CONT-COMMIT
+           IF WS-CONT-COMMIT >= WS-COMMIT
+              PERFORM DB900-EXECUTA-COMMIT
+                 THRU DB900-EXECUTA-COMMIT-EXIT
+           END-IF
       *
            PERFORM DB940-FETCH-C00
               THRU DB940-FETCH-C00-EXIT
@@ -364,6 +487,11 @@ V.02       DISPLAY '* VERSAO 02 - INICIO PROCESSAMENTO EM  '
       *----------------------------------------------------------------*
        P1100-MONTA-PREVIA.
       *----------------------------------------------------------------*
+      *    --- REGISTRO JA DESVIADO PARA SZ_MOV_CRITICA EM DB940/P1050
+           IF WS-REJEITADO = 'S'
+              GO TO P1100-MONTA-PREVIA-EXIT
+           END-IF
+
            MOVE SZ250-NUM-PES-OPERADOR  TO SZ012-NUM-PES-OPERADOR
                                            SZ251-NUM-PES-OPERADOR
            MOVE SZ250-NUM-LINHA-PRODUTO TO SZ012-NUM-LINHA-PRODUTO
@@ -379,20 +507,6 @@ V.02       DISPLAY '* VERSAO 02 - INICIO PROCESSAMENTO EM  '
 
       *    display 'SZ250-NUM-CONTRATO-TERC = ' SZ250-NUM-CONTRATO-TERC
 
-           PERFORM DB300-RECUPERAR-CONTRATO
-              THRU DB300-RECUPERAR-CONTRATO-EXIT
-           IF WS-TEM-CONTRATO = 'SIM'
-              MOVE SZ012-NUM-CONTRATO  TO SZ250-NUM-CONTRATO
-              MOVE 0                   TO VN-NUM-CONTRATO
-      *       DISPLAY 'ACHOU CONTRATO ' VN-NUM-CONTRATO
-           ELSE
-              INITIALIZE                  SZ250-NUM-CONTRATO
-              MOVE -1                  TO VN-NUM-CONTRATO
-      *       DISPLAY 'NAO ACHOU CONTRATO ' VN-NUM-CONTRATO
-           END-IF
-      *
-
-
       * ---
       * --- SZ_PREVIA_FINANCEIRA
       * --- FORMA DE RECEBIMENTO = R (REPASSE) PREMIO = C (COBRANCA)
@@ -404,21 +518,33 @@ V.02       DISPLAY '* VERSAO 02 - INICIO PROCESSAMENTO EM  '
               WHEN OTHER
                    STRING 'IND-FORMA-RECEBIMENTO INVALIDO = <<'
                     SZ250-IND-FORMA-RECEBIMENTO
-                    '>> *** ERRO ***'
+                    '>> *** REJEITADO ***'
                    DELIMITED BY SIZE INTO WS-MSG
                    MOVE 'E'            TO WS-TP-OCORRENCIA
                    MOVE WS-MSG-OCORR   TO LK-ENTRADA-2022
                    DISPLAY WS-MSG
-                   MOVE 001            TO WS-IND-ERRO-XXX
-                   MOVE SQLCODE        TO WS-SQLCODE-XXX
-                   MOVE SQLERRMC       TO WS-SQLERRMC-XXX
-                   MOVE WS-MSG         TO WS-MSG-RET-XXX
-                   MOVE 99             TO WS-RETURN-CODE-XXX
-
-                  DISPLAY '0001 - EVALUATE'
-                  PERFORM P9999-DB2-ERRO
+                   PERFORM P8000-REGISTRAR-OCORRENCIA
+                   MOVE 'S'            TO WS-REJEITADO
+                   ADD 1                TO CNT-REJEITADOS
+                   GO TO P1100-MONTA-PREVIA-EXIT
            END-EVALUATE
 
+           PERFORM DB300-RECUPERAR-CONTRATO
+              THRU DB300-RECUPERAR-CONTRATO-EXIT
+           IF WS-TEM-CONTRATO = 'SIM'
+              MOVE SZ012-NUM-CONTRATO  TO SZ250-NUM-CONTRATO
+              MOVE 0                   TO VN-NUM-CONTRATO
+      *       DISPLAY 'ACHOU CONTRATO ' VN-NUM-CONTRATO
+           ELSE
+              INITIALIZE                  SZ250-NUM-CONTRATO
+              MOVE -1                  TO VN-NUM-CONTRATO
+      *       DISPLAY 'NAO ACHOU CONTRATO ' VN-NUM-CONTRATO
+              ADD 1                    TO CNT-NAO-ENCONTRADO
+              PERFORM P1900-GRAVA-RETORNO
+                 THRU P1900-GRAVA-RETORNO-EXIT
+           END-IF
+      *
+
            MOVE 'POB'            TO SZ250-STA-MOVIMENTO
            IF WS-TEM-CONTRATO = 'SIM'
               MOVE SZ012-NUM-CONTRATO  TO SZ085-NUM-CONTRATO
@@ -439,6 +565,150 @@ V.02       DISPLAY '* VERSAO 02 - INICIO PROCESSAMENTO EM  '
                                           SZ250-COD-PROGRAMA
            .
        P1100-MONTA-PREVIA-EXIT. EXIT.
+      *----------------------------------------------------------------*
+       P1050-VALIDAR-MOVIMENTO.
+      *----------------------------------------------------------------*
+      *--- VALIDA EM COBOL OS CAMPOS DO REGISTRO POSICIONAL DO ARQUIVO
+      *--- FIES ANTES DE USA-LOS, EVITANDO UM ERRO DE CONVERSAO NO MEIO
+      *--- DO CURSOR C00; O REGISTRO INVALIDO E DESVIADO PARA
+      *--- SZ_MOV_CRITICA EM VEZ DE ENCERRAR O PROGRAMA
+      *----------------------------------------------------------------*
+           MOVE 'N'                        TO WS-REJEITADO
+
+           IF H-TXT-CONTD(19:1) NOT NUMERIC
+      *       --- REGISTRO DE CONTROLE (HEADER/TRAILER), NAO E MOVIMENTO
+              ADD 1                        TO CNT-HEADER
+              MOVE 'S'                     TO WS-REJEITADO
+              GO TO P1050-VALIDAR-MOVIMENTO-EXIT
+           END-IF
+
+           IF H-TXT-CONTD(15:1) = '0'
+              IF H-TXT-CONTD(16:17) NOT NUMERIC
+                 MOVE 'NUM_CONTRATO_TERC'   TO WS-COD-ATRIBUTO
+                 MOVE H-TXT-CONTD(16:17)    TO WS-CONTEUDO
+                 MOVE 0001                  TO WS-COD-CRITICA
+                 GO TO P1050-REJEITAR
+              END-IF
+              MOVE H-TXT-CONTD(16:17)       TO SZ250-NUM-CONTRATO-TERC
+           ELSE
+              IF H-TXT-CONTD(15:18) NOT NUMERIC
+                 MOVE 'NUM_CONTRATO_TERC'   TO WS-COD-ATRIBUTO
+                 MOVE H-TXT-CONTD(15:18)    TO WS-CONTEUDO
+                 MOVE 0001                  TO WS-COD-CRITICA
+                 GO TO P1050-REJEITAR
+              END-IF
+              MOVE H-TXT-CONTD(15:18)       TO SZ250-NUM-CONTRATO-TERC
+           END-IF
+
+           IF H-TXT-CONTD(33:4) NOT NUMERIC
+              MOVE 'NUM_PARCELA'            TO WS-COD-ATRIBUTO
+              MOVE H-TXT-CONTD(33:4)        TO WS-CONTEUDO
+              MOVE 0002                     TO WS-COD-CRITICA
+              GO TO P1050-REJEITAR
+           END-IF
+           MOVE H-TXT-CONTD(33:4)           TO SZ250-NUM-PARCELA
+
+           MOVE H-TXT-CONTD(11:1)
+                                TO SZ250-IND-FORMA-RECEBIMENTO
+
+           IF H-TXT-CONTD(12:3) NOT NUMERIC
+              MOVE 'COD_BANCO'              TO WS-COD-ATRIBUTO
+              MOVE H-TXT-CONTD(12:3)        TO WS-CONTEUDO
+              MOVE 0003                     TO WS-COD-CRITICA
+              GO TO P1050-REJEITAR
+           END-IF
+           MOVE H-TXT-CONTD(12:3)           TO SZ250-COD-BANCO
+
+           IF H-TXT-CONTD(3:8) NOT NUMERIC
+              MOVE 'DTA_MOVIMENTO'          TO WS-COD-ATRIBUTO
+              MOVE H-TXT-CONTD(3:8)         TO WS-CONTEUDO
+              MOVE 0004                     TO WS-COD-CRITICA
+              GO TO P1050-REJEITAR
+           END-IF
+           STRING H-TXT-CONTD(3:4) '-' H-TXT-CONTD(7:2) '-'
+                  H-TXT-CONTD(9:2)
+             DELIMITED BY SIZE INTO SZ250-DTA-MOVIMENTO
+
+           IF H-TXT-CONTD(49:3) NOT NUMERIC OR
+              H-TXT-CONTD(52:2) NOT NUMERIC
+              MOVE 'VLR_PREMIO'             TO WS-COD-ATRIBUTO
+              MOVE H-TXT-CONTD(49:5)        TO WS-CONTEUDO
+              MOVE 0005                     TO WS-COD-CRITICA
+              GO TO P1050-REJEITAR
+           END-IF
+           MOVE H-TXT-CONTD(49:3)           TO WS-VLR-PREMIO-INT
+           MOVE H-TXT-CONTD(52:2)           TO WS-VLR-PREMIO-DEC
+           COMPUTE SZ250-VLR-PREMIO =
+                   WS-VLR-PREMIO-INT + (WS-VLR-PREMIO-DEC / 100)
+
+           IF H-TXT-CONTD(54:8) = '00000000'
+              MOVE '0001-01-01'             TO SZ250-DTA-VENCIMENTO
+           ELSE
+              IF H-TXT-CONTD(54:8) NOT NUMERIC
+                 MOVE 'DTA_VENCIMENTO'      TO WS-COD-ATRIBUTO
+                 MOVE H-TXT-CONTD(54:8)     TO WS-CONTEUDO
+                 MOVE 0006                  TO WS-COD-CRITICA
+                 GO TO P1050-REJEITAR
+              END-IF
+              STRING H-TXT-CONTD(54:4) '-' H-TXT-CONTD(58:2) '-'
+                     H-TXT-CONTD(60:2)
+                DELIMITED BY SIZE INTO SZ250-DTA-VENCIMENTO
+           END-IF
+
+           IF H-TXT-CONTD(62:15) NOT NUMERIC OR
+              H-TXT-CONTD(77:2) NOT NUMERIC
+              MOVE 'VLR_SALDO_DEVEDOR'      TO WS-COD-ATRIBUTO
+              MOVE H-TXT-CONTD(62:17)       TO WS-CONTEUDO
+              MOVE 0007                     TO WS-COD-CRITICA
+              GO TO P1050-REJEITAR
+           END-IF
+           MOVE H-TXT-CONTD(62:15)          TO WS-VLR-SALDO-INT
+           MOVE H-TXT-CONTD(77:2)           TO WS-VLR-SALDO-DEC
+           COMPUTE SZ250-VLR-SALDO-DEVEDOR =
+                   WS-VLR-SALDO-INT + (WS-VLR-SALDO-DEC / 100)
+
+           IF H-TXT-CONTD(79:14) NOT NUMERIC
+              MOVE 'NUM_CPF_CNPJ'           TO WS-COD-ATRIBUTO
+              MOVE H-TXT-CONTD(79:14)       TO WS-CONTEUDO
+              MOVE 0008                     TO WS-COD-CRITICA
+              GO TO P1050-REJEITAR
+           END-IF
+           MOVE H-TXT-CONTD(79:14)          TO SZ250-NUM-CPF-CNPJ
+
+           GO TO P1050-VALIDAR-MOVIMENTO-EXIT
+           .
+       P1050-REJEITAR.
+      *----------------------------------------------------------------*
+           PERFORM DB030-INS-MOV-CRITICA
+              THRU DB030-INS-MOV-CRITICA-EXIT
+           MOVE 'S'                        TO WS-REJEITADO
+           ADD 1                           TO CNT-REJEITADOS
+           .
+       P1050-VALIDAR-MOVIMENTO-EXIT. EXIT.
+      *----------------------------------------------------------------*
+       P1900-GRAVA-RETORNO.
+      *----------------------------------------------------------------*
+      *--- GRAVA UMA LINHA NO ARQUIVO DE RETORNO PARA O MOVIMENTO CUJO
+      *--- NUM_CONTRATO_TERC NAO FOI ENCONTRADO EM SZ_CONTR_TERC
+      *----------------------------------------------------------------*
+           ADD 1                            TO WS-NUM-ITEM
+           MOVE SZ250-NUM-CONTRATO-TERC     TO WS-RET-NUM-CONTRATO-TERC
+           MOVE SZ250-NUM-PARCELA           TO WS-RET-NUM-PARCELA
+           MOVE SZ250-SEQ-RECEBIMENTO       TO WS-RET-SEQ-RECEBIMENTO
+           MOVE SZ250-NUM-ITEM-MOV          TO WS-RET-NUM-ITEM-MOV
+           WRITE REG-ARQRETO1 FROM WS-LINHA-ARQRETO
+
+      *    --- REGISTRA A LINHA GRAVADA NA MONITORACAO GE3000B
+           MOVE WS-NUM-ITEM             TO LK-GE3000B-NUM-ITEM-MOV
+           MOVE SZ250-NUM-PES-OPERADOR  TO LK-GE3000B-NUM-PES-OPERADOR
+           MOVE SZ250-NUM-LINHA-PRODUTO TO LK-GE3000B-NUM-LINHA-PRODUTO
+           MOVE SZ250-NUM-CONTRATO-TERC TO LK-GE3000B-NUM-CONTRATO-TERC
+           MOVE SZ250-NUM-CONTRATO      TO LK-GE3000B-NUM-CONTRATO
+           MOVE 'D'                     TO LK-GE3000B-COD-TP-REGISTRO
+           MOVE WS-LINHA-ARQRETO        TO LK-GE3000B-TXT-CONTD
+           PERFORM PMONITOR-GRAVA-ARQUIVOS
+           .
+       P1900-GRAVA-RETORNO-EXIT. EXIT.
       *----------------------------------------------------------------*
        P8000-REGISTRAR-OCORRENCIA.
       *----------------------------------------------------------------*
@@ -483,12 +753,30 @@ V.11  *    MOVE WS-RETURN-CODE-XXX       TO RETURN-CODE
            '==========================================================='
            MOVE 'SZEMB192'           TO WS-COD-OCORRENCIA
            MOVE 'E'                  TO WS-TP-OCORRENCIA
+V.11       MOVE WS-RETURN-CODE-XXX   TO RETURN-CODE
+
+           IF WS-OPEN-ARQRETO = 'SIM'
+              MOVE 'NAO'                    TO WS-OPEN-ARQRETO
+              CLOSE ARQRETO1
+           END-IF
+
+           PERFORM P9901-DISPLAY-FINAL
+
+      *    --- ATUALIZA MONITOR / FINALIZA-MONITORACAO --------------
+      *    --- (feita antes do ROLLBACK/REGISTRO DE OCORRENCIA, pois
+      *    --- estes podem encerrar o programa por conta propria)
+           PERFORM PMONITOR-ATUALIZA-MONITOR
+           MOVE RETURN-CODE           TO LK-GE3000B-COD-PROCESSAMENTO
+           MOVE ZEROS                 TO LK-GE3000B-SEQ-LOG-SISTEMA
+           PERFORM PMONITOR-FINALIZACAO
+      *    -----------------------------------------------------------
+
            PERFORM P9400-ROLLBACK
            IF WS-IND-ERRO-XXX  NOT EQUAL ZEROS AND
               WS-IND-ERRO-XXX  NOT EQUAL 100
               PERFORM P8000-REGISTRAR-OCORRENCIA
            END-IF
-V.11       MOVE WS-RETURN-CODE-XXX   TO RETURN-CODE
+
            STOP RUN
            .
       *----------------------------------------------------------------*
@@ -507,6 +795,27 @@ V.11       MOVE WS-RETURN-CODE-XXX   TO RETURN-CODE
            DISPLAY '* CONTR-FINANC:' CNT-CONTR-FINANC '            *'
            DISPLAY '*                                   *'
            DISPLAY '*************************************'
+
+           IF WS-OPEN-ARQRETO = 'SIM'
+              MOVE 'NAO'                    TO WS-OPEN-ARQRETO
+              CLOSE ARQRETO1
+           END-IF
+
+      *    --- ARQUIVO CONCLUIDO COM SUCESSO, REMOVE O CHECKPOINT
+           EXEC SQL
+                DELETE FROM SEGUROS.SZ_CONTROLE_JOB
+                 WHERE COD_PROGRAMA = :WS-COD-PROGRAMA-CKPT
+           END-EXEC
+
+      *    --- ATUALIZA MONITOR ------------------------------------
+           PERFORM PMONITOR-ATUALIZA-MONITOR
+
+      *    --- FINALIZA-MONITORACAO ---------------------------------
+           MOVE RETURN-CODE           TO LK-GE3000B-COD-PROCESSAMENTO
+           MOVE ZEROS                 TO LK-GE3000B-SEQ-LOG-SISTEMA
+           PERFORM PMONITOR-FINALIZACAO
+      *    -----------------------------------------------------------
+
            EXEC SQL COMMIT END-EXEC
       *      EXEC SQL ROLLBACK END-EXEC
            PERFORM P9901-DISPLAY-FINAL
@@ -529,31 +838,6 @@ V.11       MOVE WS-RETURN-CODE-XXX   TO RETURN-CODE
               STOP RUN
            END-IF
            .
-      *----------------------------------------------------------------*
-       P9900-CANCELAR-PROGRAMA.
-      *----------------------------------------------------------------*
-           DISPLAY '                                   '
-           DISPLAY '* SZEMB192 - MOVIMENTO FINANCEIRO *'
-           DISPLAY '***********************************'
-           DISPLAY '*       >>>>> ATENCAO <<<<<       *'
-           DISPLAY '*                                 *'
-           DISPLAY '*       ERRO NO PROCESSAMENTO     *'
-           DISPLAY '*                                 *'
-           DISPLAY '*       >>>>> ATENCAO <<<<<       *'
-           DISPLAY '***********************************'
-           DISPLAY 'NUM-CONTRATO   ==> ' WS-NUM-CONTRATO
-      *    DISPLAY 'CPF            ==> ' WS-ED-CPF
-           DISPLAY 'PARAGRAFO      ==> ' WS-PARAGRAFO
-           DISPLAY 'STATUS ARQUIVO ==> ' WS-STATUS
-           DISPLAY 'SQLCODE        ==> ' WS-SQLCODE
-           DISPLAY 'SQLERRMC       ==> ' WS-SQLERRMC
-           DISPLAY '                                   '
-           PERFORM P9901-DISPLAY-FINAL
-           EXEC SQL ROLLBACK END-EXEC
-           MOVE 99                         TO RETURN-CODE
-           GOBACK
-           .
-      *
       *----------------------------------------------------------------*
        P9901-DISPLAY-FINAL.
       *----------------------------------------------------------------*
@@ -565,7 +849,10 @@ V.11       MOVE WS-RETURN-CODE-XXX   TO RETURN-CODE
            DISPLAY '* QTD. LIDOS MOV.    : ' CNT-LIDOS2       '    *'
            DISPLAY '* QTD. HEADER        : ' CNT-HEADER      '    *'
            DISPLAY '* QTD. CONTR FINANC  : ' CNT-CONTR-FINANC '    *'
+           DISPLAY '* QTD. GRAVADOS      : ' CNT-GRAVADOS    '    *'
+           DISPLAY '* QTD. DUPLICADOS    : ' CNT-DUPLICADOS  '    *'
            DISPLAY '* QTD. REJEITADOS    : ' CNT-REJEITADOS  '    *'
+           DISPLAY '* QTD. NAO ENCONTRADO: ' CNT-NAO-ENCONTRADO '  *'
            DISPLAY '* --------------------------------- *'
            DISPLAY '* SZEMB192 - FINAL DO PROCESSAMENTO EM '
                      FUNCTION CURRENT-DATE(07:2) '/'
@@ -625,9 +912,10 @@ V.02                , :SZ250-NUM-CPF-CNPJ)
 
            EVALUATE SQLCODE
               WHEN 000
-                   CONTINUE
+                   ADD 1               TO CNT-GRAVADOS
               WHEN -803
                    MOVE 'SIM'          TO WS-TEM-PREVIA
+                   ADD 1               TO CNT-DUPLICADOS
               WHEN OTHER
                    MOVE SQLCODE    TO WS-ERRO
                                       WS-SQLCODE
@@ -712,6 +1000,142 @@ V.02                , :SZ250-NUM-CPF-CNPJ)
            END-EVALUATE
            .
        DB020-INS-PREVIA-HIST-EXIT. EXIT.
+      *----------------------------------------------------------------*
+       DB030-INS-MOV-CRITICA.
+      *----------------------------------------------------------------*
+      *--- REGISTRA EM SZ_MOV_CRITICA O ATRIBUTO DO MOVIMENTO QUE NAO
+      *--- PASSOU NA VALIDACAO (P1050), PERMITINDO A CONFERENCIA/
+      *--- CORRECAO PELA AREA DE NEGOCIO SEM PARAR O PROCESSAMENTO
+      *----------------------------------------------------------------*
+           MOVE 'DB030'                    TO WS-PARAGRAFO
+           ADD 1                           TO WS-SEQ-MOV-CRITICA
+
+           MOVE SZ250-SEQ-RECEBIMENTO      TO SZ016-SEQ-RECEBIMENTO
+           MOVE SZ250-NUM-ITEM-MOV         TO SZ016-NUM-ITEM-MOV
+           MOVE WS-SEQ-MOV-CRITICA         TO SZ016-SEQ-MOV-CRITICA
+           MOVE WS-COD-ATRIBUTO            TO SZ016-COD-ATRIBUTO
+           MOVE WS-CONTEUDO                TO SZ016-CONTEUDO
+           MOVE WS-COD-CRITICA             TO SZ016-COD-CRITICA
+
+           EXEC SQL
+                INSERT INTO SEGUROS.SZ_MOV_CRITICA (
+                      SEQ_RECEBIMENTO
+                    , NUM_ITEM_MOV
+                    , SEQ_MOV_CRITICA
+                    , COD_ATRIBUTO
+                    , CONTEUDO
+                    , COD_CRITICA
+                    , DTH_CADASTRAMENTO)
+                VALUES (
+                      :SZ016-SEQ-RECEBIMENTO
+                    , :SZ016-NUM-ITEM-MOV
+                    , :SZ016-SEQ-MOV-CRITICA
+                    , :SZ016-COD-ATRIBUTO
+                    , :SZ016-CONTEUDO
+                    , :SZ016-COD-CRITICA
+                    , CURRENT TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-ERRO
+                                 WS-SQLCODE
+                                 WS-COD-RETORNO-0101
+              STRING 'ERRO INSERT SZ_MOV_CRITICA SQLCODE:'
+                     WS-COD-RETORNO-0101
+                     ' SQLERRMC:' SQLERRMC
+                DELIMITED BY SIZE INTO WS-MSG
+              END-STRING
+              MOVE 'E'                     TO WS-TP-OCORRENCIA
+              MOVE 'DB030'                 TO WS-LOCAL
+              MOVE WS-MSG-OCORR            TO LK-ENTRADA-2022
+              DISPLAY WS-MSG
+              MOVE 004                     TO WS-IND-ERRO-XXX
+              MOVE SQLCODE                 TO WS-SQLCODE-XXX
+              MOVE SQLERRMC                TO WS-SQLERRMC-XXX
+              MOVE WS-MSG                  TO WS-MSG-RET-XXX
+              MOVE 99                      TO WS-RETURN-CODE-XXX
+              DISPLAY '004 - INSERT SZ_MOV_CRITICA'
+              PERFORM P9999-DB2-ERRO
+           END-IF
+           .
+       DB030-INS-MOV-CRITICA-EXIT. EXIT.
+      *---------------------------------------------------------------*
+       DB005-LER-CHECKPOINT.
+      *---------------------------------------------------------------*
+      *--- VERIFICA SE EXISTE PONTO DE CHECKPOINT DE UMA EXECUCAO
+      *--- ANTERIOR QUE TENHA PARADO SEM CONCLUIR O ARQUIVO (RESTART)
+      *---------------------------------------------------------------*
+           MOVE 'DB005'                TO WS-PARAGRAFO
+
+           EXEC SQL
+                SELECT SEQ_RECEBIMENTO
+                     , NUM_ITEM_MOV
+                     , CNT_LIDOS1
+                     , CNT_LIDOS2
+                     , CNT_HEADER
+                     , CNT_CONTR_FINANC
+                     , CNT_GRAVADOS
+                     , CNT_DUPLICADOS
+                     , CNT_REJEITADOS
+                     , CNT_QT_PREMIO
+                     , CNT_NAO_ENCONTRADO
+                     , NUM_ITEM_ARQRETO
+                  INTO :H-CKPT-SEQ-RECEBIMENTO
+                     , :H-CKPT-NUM-ITEM-MOV
+                     , :H-CKPT-CNT-LIDOS1
+                     , :H-CKPT-CNT-LIDOS2
+                     , :H-CKPT-CNT-HEADER
+                     , :H-CKPT-CNT-CONTR-FINANC
+                     , :H-CKPT-CNT-GRAVADOS
+                     , :H-CKPT-CNT-DUPLICADOS
+                     , :H-CKPT-CNT-REJEITADOS
+                     , :H-CKPT-CNT-QT-PREMIO
+                     , :H-CKPT-CNT-NAO-ENCONTRADO
+                     , :H-CKPT-NUM-ITEM-ARQRETO
+                  FROM SEGUROS.SZ_CONTROLE_JOB
+                 WHERE COD_PROGRAMA = :WS-COD-PROGRAMA-CKPT
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 000
+                   MOVE 'SIM'               TO WS-RESTART
+              WHEN 100
+                   MOVE 'NAO'               TO WS-RESTART
+                   MOVE 0                   TO H-CKPT-SEQ-RECEBIMENTO
+                                             H-CKPT-NUM-ITEM-MOV
+                                             H-CKPT-CNT-LIDOS1
+                                             H-CKPT-CNT-LIDOS2
+                                             H-CKPT-CNT-HEADER
+                                             H-CKPT-CNT-CONTR-FINANC
+                                             H-CKPT-CNT-GRAVADOS
+                                             H-CKPT-CNT-DUPLICADOS
+                                             H-CKPT-CNT-REJEITADOS
+                                             H-CKPT-CNT-QT-PREMIO
+                                             H-CKPT-CNT-NAO-ENCONTRADO
+                                             H-CKPT-NUM-ITEM-ARQRETO
+              WHEN OTHER
+                   MOVE SQLCODE  TO WS-ERRO
+                                    WS-SQLCODE
+                                    WS-COD-RETORNO-0101
+                   MOVE SQLERRMC TO WS-SQLERRMC
+                   STRING 'ERRO SELECT SZ_CONTROLE_JOB - SQLCODE:'
+                     WS-ERRO
+                     ' - PROGRAMA:'    WS-PROGRAMA ' ENCERRADO'
+                     DELIMITED BY SIZE INTO WS-MSG
+                   END-STRING
+                   MOVE 'E'                 TO WS-TP-OCORRENCIA
+                   MOVE WS-MSG-OCORR        TO LK-ENTRADA-2022
+                   DISPLAY WS-MSG
+                   MOVE 007                 TO WS-IND-ERRO-XXX
+                   MOVE SQLCODE             TO WS-SQLCODE-XXX
+                   MOVE SQLERRMC            TO WS-SQLERRMC-XXX
+                   MOVE WS-MSG              TO WS-MSG-RET-XXX
+                   MOVE 99                  TO WS-RETURN-CODE-XXX
+                   DISPLAY '0007 - SZ_CONTROLE_JOB'
+                   PERFORM P9999-DB2-ERRO
+           END-EVALUATE
+           .
+       DB005-LER-CHECKPOINT-EXIT. EXIT.
       *---------------------------------------------------------------*
        DB300-RECUPERAR-CONTRATO.
       *---------------------------------------------------------------*
@@ -816,6 +1240,155 @@ V.02                , :SZ250-NUM-CPF-CNPJ)
            END-IF
            .
        DB400-RECUPERAR-PREMIO-EXIT. EXIT.
+      *----------------------------------------------------------------*
+       DB900-EXECUTA-COMMIT.
+      *----------------------------------------------------------------*
+      *--- GRAVA O CHECKPOINT A CADA WS-COMMIT MOVIMENTOS PROCESSADOS
+      *--- E FAZ COMMIT, LIBERANDO O LOG DE UNIDADE DE TRABALHO SEM
+      *--- PERDER A POSICAO DO CURSOR (WITH HOLD)
+      *----------------------------------------------------------------*
+           MOVE 'DB900'                TO WS-PARAGRAFO
+
+           MOVE SZ250-SEQ-RECEBIMENTO  TO H-CKPT-SEQ-RECEBIMENTO
+           MOVE SZ250-NUM-ITEM-MOV     TO H-CKPT-NUM-ITEM-MOV
+           MOVE CNT-LIDOS1             TO H-CKPT-CNT-LIDOS1
+           MOVE CNT-LIDOS2             TO H-CKPT-CNT-LIDOS2
+           MOVE CNT-HEADER             TO H-CKPT-CNT-HEADER
+           MOVE CNT-CONTR-FINANC       TO H-CKPT-CNT-CONTR-FINANC
+           MOVE CNT-GRAVADOS           TO H-CKPT-CNT-GRAVADOS
+           MOVE CNT-DUPLICADOS         TO H-CKPT-CNT-DUPLICADOS
+           MOVE CNT-REJEITADOS         TO H-CKPT-CNT-REJEITADOS
+           MOVE CNT-QT-PREMIO          TO H-CKPT-CNT-QT-PREMIO
+           MOVE CNT-NAO-ENCONTRADO     TO H-CKPT-CNT-NAO-ENCONTRADO
+           MOVE WS-NUM-ITEM            TO H-CKPT-NUM-ITEM-ARQRETO
+
+           PERFORM DB910-GRAVA-CHECKPOINT
+              THRU DB910-GRAVA-CHECKPOINT-EXIT
+
+           EXEC SQL COMMIT END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE SQLCODE TO WS-COD-RETORNO-0101
+              STRING 'ERRO: COMMIT RETORNO:' WS-COD-RETORNO-0101
+                     ' SQLERRMC:' SQLERRMC
+                DELIMITED BY SIZE INTO WS-MSG
+              END-STRING
+              MOVE 'E'            TO WS-TP-OCORRENCIA
+              MOVE 'DB900'        TO WS-LOCAL
+              MOVE WS-MSG-OCORR   TO LK-ENTRADA-2022
+              DISPLAY '* ERRO COMMIT ' WS-COD-RETORNO-0101
+              MOVE 008                 TO WS-IND-ERRO-XXX
+              MOVE SQLCODE              TO WS-SQLCODE-XXX
+              MOVE SQLERRMC             TO WS-SQLERRMC-XXX
+              MOVE WS-MSG               TO WS-MSG-RET-XXX
+              MOVE 99                  TO WS-RETURN-CODE-XXX
+              PERFORM P9999-DB2-ERRO
+           END-IF
+
+           MOVE ZEROS                  TO WS-CONT-COMMIT
+           .
+       DB900-EXECUTA-COMMIT-EXIT. EXIT.
+      *----------------------------------------------------------------*
+       DB910-GRAVA-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *--- GRAVA/ATUALIZA O PONTO DE CHECKPOINT (UPDATE, SENAO EXISTIR
+      *--- A LINHA AINDA, INSERT) PARA PERMITIR RETOMAR O PROCESSAMENTO
+      *----------------------------------------------------------------*
+           MOVE 'DB910'                TO WS-PARAGRAFO
+
+           EXEC SQL
+                UPDATE SEGUROS.SZ_CONTROLE_JOB
+                   SET SEQ_RECEBIMENTO = :H-CKPT-SEQ-RECEBIMENTO
+                     , NUM_ITEM_MOV    = :H-CKPT-NUM-ITEM-MOV
+                     , CNT_LIDOS1      = :H-CKPT-CNT-LIDOS1
+                     , CNT_LIDOS2      = :H-CKPT-CNT-LIDOS2
+                     , CNT_HEADER      = :H-CKPT-CNT-HEADER
+                     , CNT_CONTR_FINANC = :H-CKPT-CNT-CONTR-FINANC
+                     , CNT_GRAVADOS    = :H-CKPT-CNT-GRAVADOS
+                     , CNT_DUPLICADOS  = :H-CKPT-CNT-DUPLICADOS
+                     , CNT_REJEITADOS  = :H-CKPT-CNT-REJEITADOS
+                     , CNT_QT_PREMIO   = :H-CKPT-CNT-QT-PREMIO
+                     , CNT_NAO_ENCONTRADO = :H-CKPT-CNT-NAO-ENCONTRADO
+                     , NUM_ITEM_ARQRETO = :H-CKPT-NUM-ITEM-ARQRETO
+                     , DTH_ATUALIZACAO = CURRENT TIMESTAMP
+                 WHERE COD_PROGRAMA = :WS-COD-PROGRAMA-CKPT
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 000
+                   CONTINUE
+              WHEN 100
+                   EXEC SQL
+                        INSERT INTO SEGUROS.SZ_CONTROLE_JOB
+                               ( COD_PROGRAMA
+                               , SEQ_RECEBIMENTO
+                               , NUM_ITEM_MOV
+                               , CNT_LIDOS1
+                               , CNT_LIDOS2
+                               , CNT_HEADER
+                               , CNT_CONTR_FINANC
+                               , CNT_GRAVADOS
+                               , CNT_DUPLICADOS
+                               , CNT_REJEITADOS
+                               , CNT_QT_PREMIO
+                               , CNT_NAO_ENCONTRADO
+                               , NUM_ITEM_ARQRETO
+                               , DTH_ATUALIZACAO )
+                        VALUES ( :WS-COD-PROGRAMA-CKPT
+                               , :H-CKPT-SEQ-RECEBIMENTO
+                               , :H-CKPT-NUM-ITEM-MOV
+                               , :H-CKPT-CNT-LIDOS1
+                               , :H-CKPT-CNT-LIDOS2
+                               , :H-CKPT-CNT-HEADER
+                               , :H-CKPT-CNT-CONTR-FINANC
+                               , :H-CKPT-CNT-GRAVADOS
+                               , :H-CKPT-CNT-DUPLICADOS
+                               , :H-CKPT-CNT-REJEITADOS
+                               , :H-CKPT-CNT-QT-PREMIO
+                               , :H-CKPT-CNT-NAO-ENCONTRADO
+                               , :H-CKPT-NUM-ITEM-ARQRETO
+                               , CURRENT TIMESTAMP )
+                   END-EXEC
+                   IF SQLCODE NOT EQUAL ZEROS
+                      MOVE SQLCODE TO WS-COD-RETORNO-0101
+                      STRING 'ERRO: INSERT SZ_CONTROLE_JOB RETORNO:'
+                             WS-COD-RETORNO-0101
+                             ' SQLERRMC:' SQLERRMC
+                        DELIMITED BY SIZE INTO WS-MSG
+                      END-STRING
+                      MOVE 'E'            TO WS-TP-OCORRENCIA
+                      MOVE 'DB910'        TO WS-LOCAL
+                      MOVE WS-MSG-OCORR   TO LK-ENTRADA-2022
+                      DISPLAY '* ERRO INSERT SZ_CONTROLE_JOB '
+                              WS-COD-RETORNO-0101
+                      MOVE 009                 TO WS-IND-ERRO-XXX
+                      MOVE SQLCODE              TO WS-SQLCODE-XXX
+                      MOVE SQLERRMC             TO WS-SQLERRMC-XXX
+                      MOVE WS-MSG               TO WS-MSG-RET-XXX
+                      MOVE 99                  TO WS-RETURN-CODE-XXX
+                      PERFORM P9999-DB2-ERRO
+                   END-IF
+              WHEN OTHER
+                   MOVE SQLCODE TO WS-COD-RETORNO-0101
+                   STRING 'ERRO: UPDATE SZ_CONTROLE_JOB RETORNO:'
+                          WS-COD-RETORNO-0101
+                          ' SQLERRMC:' SQLERRMC
+                     DELIMITED BY SIZE INTO WS-MSG
+                   END-STRING
+                   MOVE 'E'            TO WS-TP-OCORRENCIA
+                   MOVE 'DB910'        TO WS-LOCAL
+                   MOVE WS-MSG-OCORR   TO LK-ENTRADA-2022
+                   DISPLAY '* ERRO UPDATE SZ_CONTROLE_JOB '
+                           WS-COD-RETORNO-0101
+                   MOVE 009                 TO WS-IND-ERRO-XXX
+                   MOVE SQLCODE              TO WS-SQLCODE-XXX
+                   MOVE SQLERRMC             TO WS-SQLERRMC-XXX
+                   MOVE WS-MSG               TO WS-MSG-RET-XXX
+                   MOVE 99                  TO WS-RETURN-CODE-XXX
+                   PERFORM P9999-DB2-ERRO
+           END-EVALUATE
+           .
+       DB910-GRAVA-CHECKPOINT-EXIT. EXIT.
       *----------------------------------------------------------------*
        DB930-OPEN-C00.
       *----------------------------------------------------------------*
@@ -830,11 +1403,14 @@ V.02                , :SZ250-NUM-CPF-CNPJ)
               MOVE 'E'               TO WS-TP-OCORRENCIA
               MOVE 'DB930'           TO WS-LOCAL
               MOVE WS-MSG-OCORR      TO LK-ENTRADA-2022
-      *       PERFORM P8000-FINALIZA
 
               DISPLAY '* ERRO OPEN C00 ' WS-COD-RETORNO-0101
-              MOVE 99 TO RETURN-CODE
-              STOP RUN
+              MOVE 010                 TO WS-IND-ERRO-XXX
+              MOVE SQLCODE              TO WS-SQLCODE-XXX
+              MOVE SQLERRMC             TO WS-SQLERRMC-XXX
+              MOVE WS-MSG               TO WS-MSG-RET-XXX
+              MOVE 99                  TO WS-RETURN-CODE-XXX
+              PERFORM P9999-DB2-ERRO
 
            END-IF
            .
@@ -842,21 +1418,13 @@ V.02                , :SZ250-NUM-CPF-CNPJ)
        DB940-FETCH-C00.
       *----------------------------------------------------------------*
            INITIALIZE  DCLSZ-PREVIA-FINANCEIRA
+                       H-TXT-CONTD
            EXEC SQL FETCH C00
             INTO :SZ250-NUM-PES-OPERADOR
                 ,:SZ250-NUM-LINHA-PRODUTO
-                ,:SZ250-NUM-CONTRATO-TERC
-                ,:SZ250-NUM-PARCELA
-                ,:SZ250-IND-FORMA-RECEBIMENTO
                 ,:SZ250-SEQ-RECEBIMENTO
                 ,:SZ250-NUM-ITEM-MOV
-                ,:SZ250-DTA-MOVIMENTO
-                ,:SZ250-COD-BANCO
-                ,:SZ250-NUM-CONTRATO :VN-NUM-CONTRATO
-                ,:SZ250-VLR-PREMIO
-V.02            ,:SZ250-DTA-VENCIMENTO
-V.02            ,:SZ250-VLR-SALDO-DEVEDOR
-V.02            ,:SZ250-NUM-CPF-CNPJ
+                ,:H-TXT-CONTD
            END-EXEC
            MOVE SQLCODE    TO WS-FIM-CURSOR1
            IF SQLCODE NOT EQUAL ZEROS AND 100
@@ -868,14 +1436,20 @@ V.02            ,:SZ250-NUM-CPF-CNPJ
               MOVE 'E'            TO WS-TP-OCORRENCIA
               MOVE 'DB940'        TO WS-LOCAL
               MOVE WS-MSG-OCORR   TO LK-ENTRADA-2022
-      *       PERFORM P8000-FINALIZA
               DISPLAY '* ERRO FETCH C00 ' WS-COD-RETORNO-0101
               DISPLAY ' SQLERRMC: ' SQLERRMC
-              MOVE 99 TO RETURN-CODE
-              STOP RUN
+              MOVE 011                 TO WS-IND-ERRO-XXX
+              MOVE SQLCODE              TO WS-SQLCODE-XXX
+              MOVE SQLERRMC             TO WS-SQLERRMC-XXX
+              MOVE WS-MSG               TO WS-MSG-RET-XXX
+              MOVE 99                  TO WS-RETURN-CODE-XXX
+              PERFORM P9999-DB2-ERRO
            END-IF
            IF SQLCODE EQUAL ZEROS
               ADD 1 TO CNT-LIDOS1
+      *       --- VALIDA EM COBOL O REGISTRO POSICIONAL RECEBIDO
+              PERFORM P1050-VALIDAR-MOVIMENTO
+                 THRU P1050-VALIDAR-MOVIMENTO-EXIT
            END-IF
            .
        DB940-FETCH-C00-EXIT. EXIT.
@@ -893,10 +1467,19 @@ V.02            ,:SZ250-NUM-CPF-CNPJ
               MOVE 'DB950'        TO WS-LOCAL
               MOVE WS-MSG-OCORR   TO LK-ENTRADA-2022
               DISPLAY '* ERRO CLOSE C00 ' WS-COD-RETORNO-0101
-              MOVE 99 TO RETURN-CODE
-              STOP RUN
+              MOVE 012                 TO WS-IND-ERRO-XXX
+              MOVE SQLCODE              TO WS-SQLCODE-XXX
+              MOVE SQLERRMC             TO WS-SQLERRMC-XXX
+              MOVE WS-MSG               TO WS-MSG-RET-XXX
+              MOVE 99                  TO WS-RETURN-CODE-XXX
+              PERFORM P9999-DB2-ERRO
            END-IF
            .
       *----------------------------------------------------------------*
+      * PMONPR01 - BOOK COM OS PARAGRAFOS PARA PROCESSAR A MONITORACAO
+      *            DE ARQUIVOS
+      *----------------------------------------------------------------*
+       COPY PMONPR01 REPLACING  ==:GE3000B:==  BY  ==GE3000B==.
+      *----------------------------------------------------------------*
       *    END.
       *----------------------------------------------------------------*
\ No newline at end of file
